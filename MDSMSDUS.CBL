@@ -6,594 +6,923 @@
 000600* RETURN-CODE =                  0       Sudokun löst
 000700*                                100     Sudokun saknar lösning
 000800*                                200     Ingen lösning funnen
-000900*                                3000    Erforderligt minne saknas
-001000*                                4000    Internt fel!
+000900*                                1000    Ogiltigt tecken bland givna tal
+000950*                                1100    Givna tal motsäger varandra
+001000*                                3000    Erforderligt minne saknas
+001050*                               4000    Internt fel!
 001100
 001200* Anrop:
 001300* CALL 'MDSMSDUS' USING SUDOKU
 001400*                       SUDOKUNS-SIDLÄNGD
 001500*                       ANTAL-GISSNINGAR-SOM-KRÄVDES-INNAN-LÖSNING
-001600* EVALUATE RETURN-CODE !
+001550*                       RUTANS-X-KOORDINAT-VID-RC-1000-ELLER-1100
+001560*                       RUTANS-Y-KOORDINAT-VID-RC-1000-ELLER-1100
+001570*                       MAX-ANTAL-GISSNINGSKOPIOR (0 = hela
+001580*                       tabellens kapacitet, se sudokus)
+001582*                       KONTROLLERA-UNIKHET ('Y' = backtracka
+001584*                       vidare efter första lösningen för att
+001586*                       bekräfta att den är unik)
+001588*                       ÄR-UNIK (satt av MDSMSDUS vid RC=0 och
+001590*                       KONTROLLERA-UNIKHET='Y')
+001592*                       ANDRA-LÖSNINGEN (satt om ÄR-UNIK='N')
+001594*                       REVISIONSLOGG-PÅSLAGEN ('Y' skriver en
+001596*                       AUDIT-RECORD per rutplacering till
+001598*                       AUDITLOG, se copy AUDITREC)
+001600*                       PUSSEL-ID (taggar varje AUDIT-RECORD,
+001605*                       används bara om REVISIONSLOGG-PÅSLAGEN='Y')
+001610* EVALUATE RETURN-CODE !
+001650* Vid RC=3000 (for lite utrymme for gissningskopior) skrivs hela
+001660* gissningskedjan (rem-tried-x/-y/-candidate per niva) ut pa SYSOUT.
 001700
 001800 environment division.
 001900 configuration section.
 002000 special-names. decimal-point is comma.
-002100
-002200 data division.
+002050
+002060 input-output section.
+002070 file-control.
+002080* Bara öppnad/skriven om p-audit-enabled = 'Y', se b-init:
+002090     select audit-log assign to 'AUDITLOG'
+002091            organization is sequential
+002092            file status is ws-audit-status.
+002093
+002110 data division.
+002120 file section.
+002130 fd  audit-log
+002140     recording mode is f.
+002150     copy AUDITREC.
+002160
 002300 working-storage section.
-002400 01  sdu-size   pic 9 comp-3.
-002500
-002600 01  the-sudoku.
-002700     05 rows.
-002800        10 row1 pic X(9) value '000000000'.
-002900        10 row2 pic X(9) value '000000000'.
-003000        10 row3 pic X(9) value '000000000'.
-003100        10 row4 pic X(9) value '000000000'.
-003200        10 row5 pic X(9) value '000000000'.
-003300        10 row6 pic X(9) value '000000000'.
-003400        10 row7 pic X(9) value '000000000'.
-003500        10 row8 pic X(9) value '000000000'.
-003600        10 row9 pic X(9) value '000000000'.
-003700     05 rows-nr redefines rows.
-003800        10 row-nr pic X(9) occurs 9 times.
-003900 
-004000 01  ix         pic 99 comp-3.
-004100
-004200 01  step-square.
-004300     05 y                        pic 99 comp-3.
-004400     05 x                        pic 99 comp-3.
+002400* sdu-size håller sidlängden (9 för klassisk, 16 för hex, 6 för
+002500* barnsidan). Måste rymma tvåsiffriga värden, se p-sdu-size.
+002600 01  sdu-size   pic 99 comp-3.
+002700
+002800* the-sudoku lagras som en platt sträng om sdu-size**2 tecken
+002900* (max 16*16=256), ett tecken per ruta. Varje ruta är antingen
+003000* en siffra 1-9, en bokstav A-G (värdena 10-16) eller 0 (tom).
+003100* rows-nr finns kvar för ev. utskrift, rad för rad.
+003200 01  the-sudoku.
+003300     05 the-sudoku-chars    pic X(256) value zero.
+003400     05 rows-nr redefines the-sudoku-chars.
+003500        10 row-nr pic X(16) occurs 16 times.
+003600
+003700* Tabell för konvertering mellan tecken och numeriskt värde:
+003800* position 1 = '0' = 0, ..., position 11 = 'A' = 10, ..., 17='G'=16.
+003900 01  ws-hex-digits    pic X(17) value '0123456789ABCDEFG'.
+004000 01  ws-char          pic X.
+004100 01  ws-num           pic 99 comp-3.
+004200 01  ix2              pic 999 comp-3.
+004300
+004400 01  ix         pic 999 comp-3.
+004410
+004420* Hjalpfalt for validate-givens (dubblettkoll rad/kolumn/"master"-ruta):
+004430 01  validate-scratch.
+004440     05 vs-r1     pic 99 comp-3.
+004450     05 vs-c1     pic 99 comp-3.
+004460     05 vs-r2     pic 99 comp-3.
+004470     05 vs-c2     pic 99 comp-3.
+004480     05 vs-box-r  pic 99 comp-3.
+004490     05 vs-box-c  pic 99 comp-3.
 004500
-004600 01  rem-x-y-display.
-004700     05 d-rem-x                  pic 99 comp-3.
-004800     05 d-rem-y                  pic 99 comp-3.
+004600 01  step-square.
+004700     05 y                        pic 99 comp-3.
+004800     05 x                        pic 99 comp-3.
 004900
-005000 01  current-sudoku              pic 9(4) comp-3.
-005100
-005200 01  current-value               pic 9.
+005000 01  rem-x-y-display.
+005100     05 d-rem-x                  pic 99 comp-3.
+005200     05 d-rem-y                  pic 99 comp-3.
 005300
-005400 01  number-of-sdu               pic 9(4) comp-3.
+005400 01  current-sudoku              pic 9(4) comp-3.
 005500
-005600 01  sudokus.
-005700     05 sdu occurs 55 times.
-005800        10 number-of-numbers-set pic 99 comp-3 value zero.
-005900        10 rem-sudoku.
-006000           15 rem-x              pic 9  comp-3.
-006100           15 rem-y              pic 9  comp-3.
-006200        10 rows.
-006300           15 row occurs 9 times.
-006400              20 columns.
-006500                 25 col occurs 9 times.
-006600                    30 square.
-006700                       35 the-value  pic 9.
-006800                       35 candidates.
-006900                          40 candidate occurs 9 times.
-007000                             45 filler pic X.
-007100                                88 possible   value 'Y'.
-007200                                88 impossible value 'N'.
-007300* Access: candidate(sudoku-nr, row-nr, col-nr, candidate-nr)
-007400
-007500 01 filler.
-007600    05 rem-tried-x-y occurs 55 times.
-007700       10 rem-tried-x             pic 9  comp-3.
-007800       10 rem-tried-y             pic 9  comp-3.
-007900       10 rem-tried-candidate     pic 9  comp-3.
-008000       10 filler                  pic X       value 'F'.
-008100          88 nr-1-tried                       value 'S'.
-008200          88 nr-1-tried-not                   value 'F'.
-008300
-008400
-008500 01 candidate-to-set pic 9.
+005600 01  current-value               pic 99.
+005700
+005800 01  number-of-sdu               pic 9(4) comp-3.
+005850* Det antal sudoku-kopior (gissningsdjup) som anroparen faktiskt
+005860* tillåter under detta anrop - antingen p-max-guess-depth eller,
+005870* om den är 0 eller större än tabellens kapacitet, hela tabellen:
+005880 01  effective-max-guess-depth   pic 9(4) comp-3.
+005900
+006000 01  sudokus.
+006100     05 sdu occurs 200 times.
+006200        10 number-of-numbers-set pic 999 comp-3 value zero.
+006300        10 rem-sudoku.
+006400           15 rem-x              pic 99 comp-3.
+006500           15 rem-y              pic 99 comp-3.
+006600        10 rows.
+006700           15 row occurs 16 times.
+006800              20 sq-col occurs 16 times.
+006900                 25 square.
+007000                    30 the-value  pic 99.
+007100                    30 candidates.
+007200                       35 candidate occurs 16 times.
+007300                          40 filler pic X.
+007400                             88 possible   value 'Y'.
+007500                             88 impossible value 'N'.
+007600* Access: candidate(sudoku-nr, row-nr, col-nr, candidate-nr)
+007700
+007800 01 filler.
+007900    05 rem-tried-x-y occurs 200 times.
+008000       10 rem-tried-x             pic 99 comp-3.
+008100       10 rem-tried-y             pic 99 comp-3.
+008200       10 rem-tried-candidate     pic 99 comp-3.
+008300       10 filler                  pic X       value 'F'.
+008400          88 nr-1-tried                       value 'S'.
+008500          88 nr-1-tried-not                   value 'F'.
 008600
-008700 01 master-square.
-008800    05 filler                     pic X.
-008900       88 consider-master-square-yes value 'S'.
-009000       88 consider-master-square-no  value 'F'.
-009100    05 master-square-size         pic 99 comp-3.
-009200    05 master-square-x-start      pic 99 comp-3.
-009300    05 master-square-x-stop       pic 99 comp-3.
-009400    05 master-square-y-start      pic 99 comp-3.
-009500    05 master-square-y-stop       pic 99 comp-3.
-009600    05 master-square-limit-found-flag.
-009700       10 filler                  pic X.
-009800          88 x-limits-found     value 'S'.
-009900          88 x-limits-found-not value 'F'.
-010000       10 filler                  pic X.
-010100          88 y-limits-found     value 'S'.
-010200          88 y-limits-found-not value 'F'.
-010300
-010400 01 v-vaxlar.
-010500    05 filler                    pic X.
-010600* v-done då alla rutor i en sudoku är genomlöpta.
-010700       88 v-done                       value 'S'.
-010800       88 v-not-done                   value 'F'.
-010900    05 filler                    pic X.
-011000       88 v-sudoku-init                value 'I'.
-011100       88 v-sudoku-done                value 'S' 'F'.
-011200       88 v-sudoku-solved              value 'S'.
-011300       88 v-no-solution                value 'F'.
-011400    05 filler                    pic X.
-011500       88 v-number-init                value 'I'.
-011600       88 v-number-set                 value 'S'.
-011700       88 v-number-set-not             value 'F'.
-011800    05 filler                    pic X.
-011900       88 candidate-square-found       value 'S'.
-012000       88 candidate-square-found-not   value 'F'.
-012100    05 filler                    pic X.
-012200       88 candidate-number-found       value 'S'.
-012300       88 candidate-number-found-not   value 'F'.
-012400    05 filler                    pic X.
-012500       88 v-done-master-square         value 'S'.
-012600       88 v-not-done-master-square     value 'F'.
-012700    05 filler                    pic X.
-012800       88 find-first-empty-square-init value 'I'.
-012900       88 find-first-empty-square-done value 'S'.
-013000    05 filler                    pic X.
-013100       88 first-candidate-init         value 'I'.
-013200       88 first-candidate-found        value 'S'.
-013300
-013400 01 number-of-guesses            pic 9(4) comp-3.
+008700 01 candidate-to-set pic 99.
+008800
+008900 01 master-square.
+009300* "Master"-rutan är box-constraint-rutan (typiskt 3x3 i en klassisk
+009350* sudoku). Bredd och höjd hålls isär för att klara rektangulära rutor,
+009360* t.ex. 2 höga x 3 breda i en 6x6-sudoku:
+009370    05 master-square-width        pic 99 comp-3.
+009380    05 master-square-height       pic 99 comp-3.
+009400    05 master-square-x-start      pic 99 comp-3.
+009500    05 master-square-x-stop       pic 99 comp-3.
+009600    05 master-square-y-start      pic 99 comp-3.
+009700    05 master-square-y-stop       pic 99 comp-3.
+009800    05 master-square-limit-found-flag.
+009900       10 filler                  pic X.
+010000          88 x-limits-found     value 'S'.
+010100          88 x-limits-found-not value 'F'.
+010200       10 filler                  pic X.
+010300          88 y-limits-found     value 'S'.
+010400          88 y-limits-found-not value 'F'.
+010500
+010600 01 v-vaxlar.
+010700    05 filler                    pic X.
+010800* v-done då alla rutor i en sudoku är genomlöpta.
+010900       88 v-done                       value 'S'.
+011000       88 v-not-done                   value 'F'.
+011100    05 filler                    pic X.
+011200       88 v-sudoku-init                value 'I'.
+011300       88 v-sudoku-done                value 'S' 'F'.
+011400       88 v-sudoku-solved              value 'S'.
+011500       88 v-no-solution                value 'F'.
+011600    05 filler                    pic X.
+011700       88 v-number-init                value 'I'.
+011800       88 v-number-set                 value 'S'.
+011900       88 v-number-set-not             value 'F'.
+012000    05 filler                    pic X.
+012100       88 candidate-square-found       value 'S'.
+012200       88 candidate-square-found-not   value 'F'.
+012300    05 filler                    pic X.
+012400       88 candidate-number-found       value 'S'.
+012500       88 candidate-number-found-not   value 'F'.
+012600    05 filler                    pic X.
+012700       88 v-done-master-square         value 'S'.
+012800       88 v-not-done-master-square     value 'F'.
+012900    05 filler                    pic X.
+013000       88 find-first-empty-square-init value 'I'.
+013100       88 find-first-empty-square-done value 'S'.
+013200    05 filler                    pic X.
+013300       88 first-candidate-init         value 'I'.
+013400       88 first-candidate-found        value 'S'.
 013500
-013600 linkage section.
-013700 01 p-sudoku                     pic X(81).
-013800 01 p-sdu-size                   pic 99   comp-3.
-013900 01 p-nr-of-guesses              pic 9(4) comp-3.
-014000
-014100 procedure division using p-sudoku
-014200                          p-sdu-size
-014300                          p-nr-of-guesses.
-014400 a-main                              section.
-014500* Läs in sudokun + andra initieringar:
-014600     perform b-init
-014700
-014800     perform until v-sudoku-done
-014900* Lista alla möjliga siffror i rutorna:
-015000        perform bb-init
-015100        perform list-candidates until v-done
-015200* "Sätt" ensamma kandidater tills alla är satta:
-015300        set v-not-done to true
-015400        perform set-number until v-number-set-not or v-done
-015500* Nu är sudokun löst eller så fanns det inga ensamma kandidat#
-015600        if number-of-numbers-set(current-sudoku) >= sdu-size**2
-015700           set v-sudoku-solved to true
-015800           go to sudoku-solved
-015900        end-if
-016000* Är inte sudokun löst? Skapa sudoku-kopia och gissa på en siffra:
-016100        perform copy-this-sudoku
-016200        perform bb-init
-016300        perform make-guess
-016400     end-perform
-016500
-016600     goback
-016700     .
-016800
-016900 b-init                              section.
-017000     set v-sudoku-init to true
-017100     move zero to number-of-numbers-set(1)
-017200
-017300     move p-sudoku   to the-sudoku
-017400     move p-sdu-size to sdu-size
-017500* Populera sudoku nr 1 med inskickad sudoku-sträng:
-017600     move 1 to y x current-sudoku
-017700     perform varying ix from 1 by 1 until ix > sdu-size**2
-017800        move the-sudoku(ix:1) to the-value(1,y,x)
-017900        if the-value(1,y,x) not = 0
-018000           add 1 to number-of-numbers-set(1)
-018100        end-if
-018200* Alla siffror är kandidater initialt:
-018300        move all 'Y' to candidates(1,y,x)
-018400        add 1 to x
-018500        if function mod(ix,sdu-size) = 0
-018600           move 1 to x
-018700           add  1 to y
+013600 01 number-of-guesses            pic 9(4) comp-3.
+013700
+013620* Anvands bara i p-check-uniqueness-laget (begaran om QC-
+013630* kontroll av om en sudoku har precis en losning): haller den
+013640* forsta hittade losningen medan vi fortsatter backtracka och
+013650* letar efter en andra, annorlunda losning.
+013660 01 ws-first-solution            pic X(256).
+013670 01 uniqueness-check.
+013680    05 filler                    pic X value 'N'.
+013690       88 uq-first-solution-found     value 'Y'.
+013695       88 uq-first-solution-found-not value 'N'.
+013698
+013700* Anvands bara om p-audit-enabled = 'Y' (se b-init/log-placement):
+013710 01 ws-audit-status              pic XX.
+013720    88 ws-audit-status-ok            value '00'.
+013730 01 ws-audit-open                pic X value 'N'.
+013740    88 ws-audit-is-open              value 'Y'.
+013750* Sekvensnummer for AUDIT-RECORD, nollstalls per pussel i b-init:
+013760 01 ws-audit-seq                 pic 9(6) comp-3.
+013770* Satts av anroparen (set-number/make-guess) innan
+013772* perform log-placement:
+013774 01 ws-audit-value               pic 99   comp-3.
+013776 01 ws-audit-source              pic X.
+013778 01 ws-audit-depth               pic 9(4) comp-3.
+013798
+013800 linkage section.
+013900* p-sudoku rymmer upp till 16x16 rutor, ett tecken per ruta
+014000* (0=tom, 1-9, A-G=10-16). Vid mindre sidlängd används bara de
+014100* första sdu-size**2 tecknen.
+014200 01 p-sudoku                     pic X(256).
+014300 01 p-sdu-size                   pic 99   comp-3.
+014400 01 p-nr-of-guesses              pic 9(4) comp-3.
+014450* Satta (annars 0) om RETURN-CODE är 1000 eller 1100: pekar ut
+014460* rutan med ogiltigt tecken resp. den andra rutan i en dubblett.
+014470 01 p-validation-x               pic 99   comp-3.
+014480 01 p-validation-y               pic 99   comp-3.
+014485* Tak for antal sudoku-kopior (gissningsdjup) anroparen tillater
+014486* under detta anrop. 0 (eller ett varde storre an tabellens
+014487* kapacitet, se sudokus) betyder "anvand hela kapaciteten".
+014488 01 p-max-guess-depth            pic 9(4) comp-3.
+014489* Satt till 'Y' av anroparen for att be MDSMSDUS fortsatta
+014490* backtracka efter forsta losningen, for att antingen bekrafta
+014491* att den ar unik eller hitta en andra, annorlunda losning
+014492* (anvands for kvalitetskontroll av nya pussel fore publicering).
+014493 01 p-check-uniqueness         pic X.
+014494    88 p-check-uniqueness-yes     value 'Y'.
+014495* Satt (bara om p-check-uniqueness = 'Y' och RETURN-CODE = 0)
+014496* till 'Y' om losningen i p-sudoku ar unik, annars 'N' - och da
+014497* ar p-second-sudoku den andra losningen som hittades.
+014498 01 p-is-unique                pic X.
+014499 01 p-second-sudoku            pic X(256).
+014500* Satt till 'Y' av anroparen for att fa en AUDIT-RECORD (se copy
+014501* AUDITREC) skriven till AUDITLOG for varje rutplacering:
+014502 01 p-audit-enabled            pic X.
+014503    88 p-audit-enabled-yes        value 'Y'.
+014504* Taggar varje AUDIT-RECORD som skrivs under detta anrop; bara
+014505* anvand om p-audit-enabled = 'Y':
+014506 01 p-puzzle-id                pic X(10).
+014600 procedure division using p-sudoku
+014700                          p-sdu-size
+014750                          p-nr-of-guesses
+014760                          p-validation-x
+014770                          p-validation-y
+014780                          p-max-guess-depth
+014785                          p-check-uniqueness
+014790                          p-is-unique
+014795                          p-second-sudoku
+014797                          p-audit-enabled
+014798                          p-puzzle-id.
+014900 a-main                              section.
+015000* Läs in sudokun + andra initieringar:
+015100     perform b-init
+015200
+015300     perform until v-sudoku-done
+015400* Lista alla möjliga siffror i rutorna:
+015500        perform bb-init
+015600        perform list-candidates until v-done
+015700* "Sätt" ensamma kandidater tills alla är satta:
+015800        set v-not-done to true
+015900        perform set-number until v-number-set-not or v-done
+016000* Nu är sudokun löst eller så fanns det inga ensamma kandidat#
+016100        if number-of-numbers-set(current-sudoku) >= sdu-size**2
+016110           if not p-check-uniqueness-yes
+016120              set v-sudoku-solved to true
+016130              go to sudoku-solved
+016140           end-if
+016150           perform sudoku-to-string
+016160           if uq-first-solution-found-not
+016170              move the-sudoku  to ws-first-solution
+016180              set uq-first-solution-found to true
+016190              move 'Y' to p-is-unique
+016195              perform force-backtrack-for-uniqueness-check
+016200           else
+016210              if the-sudoku not = ws-first-solution
+016220* En andra, annorlunda lösning hittad - inte unik. the-value-
+016225* tabellen för denna andra lösning kan inte återanvändas för att
+016226* åter skapa den första lösningens sträng (den byggdes på en helt
+016227* annan gissningskedja), så p-sudoku sätts direkt från den
+016228* sparade strängen ws-first-solution i stället för att gå via
+016229* sudoku-solved (som annars skulle skriva över den med den andra
+016230* lösningen igen via sudoku-to-string):
+016240                 move 'N' to p-is-unique
+016245                 move the-sudoku to p-second-sudoku
+016250                 move 0 to RETURN-CODE
+016255                 move ws-first-solution to p-sudoku
+016260                 move number-of-guesses to p-nr-of-guesses
+016265                 set v-sudoku-solved to true
+016270                 goback
+016280              else
+016290                 perform force-backtrack-for-uniqueness-check
+016295              end-if
+016298           end-if
+016299        end-if
+016500* Är inte sudokun löst? Skapa sudoku-kopia och gissa på en siffra:
+016600        perform copy-this-sudoku
+016700        perform bb-init
+016800        perform make-guess
+016900     end-perform
+017000
+017100     goback
+017200     .
+017300
+017400 b-init                              section.
+017500     set v-sudoku-init to true
+017600     move zero to number-of-numbers-set(1)
+017650     move zero to p-validation-x p-validation-y
+017655     move zero to p-nr-of-guesses
+017660     move 'N' to p-is-unique
+017663     set uq-first-solution-found-not to true
+017666     move spaces to ws-first-solution
+017670     move zero to ws-audit-seq
+017680     if p-audit-enabled-yes and not ws-audit-is-open
+017685        open output audit-log
+017686        if not ws-audit-status-ok
+017687           display 'MDSMSDUS: kan inte oppna AUDITLOG, status='
+017688              ws-audit-status
+017689           move 16 to RETURN-CODE
+017690           goback
+017691        end-if
+017692        set ws-audit-is-open to true
+017695     end-if
+017700
+017800     move p-sudoku   to the-sudoku
+017900     move p-sdu-size to sdu-size
+018000* Populera sudoku nr 1 med inskickad sudoku-sträng:
+018100     move 1 to y x current-sudoku
+018200     perform varying ix from 1 by 1 until ix > sdu-size**2
+018300        move the-sudoku(ix:1) to ws-char
+018400        perform char-to-value
+018450* ws-num = 17 betyder att tecknet inte fanns i ws-hex-digits alls;
+018460* ett ogiltigt tecken bland de givna talen:
+018470        if ws-num = 17 or ws-num > sdu-size
+018480           move x to p-validation-x
+018490           move y to p-validation-y
+018500           move 1000 to RETURN-CODE
+018510           goback
+018520        end-if
+018530        move ws-num to the-value(1,y,x)
+018600        if the-value(1,y,x) not = 0
+018700           add 1 to number-of-numbers-set(1)
 018800        end-if
-018900     end-perform
-019000
-019100* Initiera "gissningsvariabler":
-019200     compute number-of-sdu =
-019300                 (length of sudokus) / (length of sdu)
-019400
-019500     perform varying ix from 1 by 1 until ix > number-of-sdu
-019600        move zero to rem-tried-y(ix)
-019700                     rem-tried-x(ix)
-019800                     rem-tried-candidate(ix)
-019900     end-perform
-020000
-020100* Kolla om vi ska bry oss om "master"-rutor (om sqrt(sida) heltal)
-020200     set consider-master-square-no to true
-020300     if (sdu-size**0,5)**2 = sdu-size
-020400        set consider-master-square-yes to true
-020500        compute master-square-size = sdu-size**0,5
-020600     end-if
+018900* Alla siffror är kandidater initialt:
+019000        move all 'Y' to candidates(1,y,x)
+019100        add 1 to x
+019200        if function mod(ix,sdu-size) = 0
+019300           move 1 to x
+019400           add  1 to y
+019500        end-if
+019600     end-perform
+019700
+019800* Initiera "gissningsvariabler":
+019900     compute number-of-sdu =
+020000                 (length of sudokus) / (length of sdu)
+020050* p-max-guess-depth = 0 (ej satt) eller större än tabellens
+020060* kapacitet betyder "använd hela kapaciteten":
+020070     if p-max-guess-depth = 0 or p-max-guess-depth > number-of-sdu
+020080        move number-of-sdu to effective-max-guess-depth
+020090     else
+020095        move p-max-guess-depth to effective-max-guess-depth
+020096     end-if
+020100
+020200     perform varying ix from 1 by 1 until ix > number-of-sdu
+020300        move zero to rem-tried-y(ix)
+020400                     rem-tried-x(ix)
+020500                     rem-tried-candidate(ix)
+020600     end-perform
 020700
-020800* Vi håller reda på antalet gissningar som krävs innan lösning:
-020900     move zero to number-of-guesses
-021000
-021100     perform bb-init
-021200     .
-021300
-021400 bb-init section.
-021500     set v-not-done       to true
-021600     set v-number-init    to true
-021700     move 1 to y x
-021800     .
-021900
-022000 list-candidates                     section.
-022100     perform until the-value(current-sudoku,y,x) not = 0
-022200        perform step-x-y
-022300        if v-done
-022400           go to section-end
-022500        end-if
-022600     end-perform
-022700* I aktuell ruta är siffran satt (dvs <> 0)
-022800     move the-value(current-sudoku,y,x) to current-value
-022900     perform impact-analysis
-023000     perform step-x-y
-023100     .
-023200
-023300 section-end.
-023400     continue
-023500     .
+020800* Beräkna "master"-rutans höjd och bredd. De behöver inte vara lika
+020850* (t.ex. 2x3 för en 6x6-sudoku) - vi söker den största höjden som är
+020870* <= roten ur sidlängden och som går jämnt upp i sidlängden:
+021000     compute master-square-height = sdu-size**0,5
+021050     perform until function mod(sdu-size,
+021055              master-square-height) = 0
+021060        subtract 1 from master-square-height
+021070     end-perform
+021080     compute master-square-width = sdu-size / master-square-height
+021090
+021095* Kontrollera att de givna talen inte redan motsäger varandra:
+021098     perform validate-givens
+021400
+021500* Vi håller reda på antalet gissningar som krävs innan lösning:
+021600     move zero to number-of-guesses
+021700
+021800     perform bb-init
+021900     .
+022000
+022100 bb-init section.
+022200     set v-not-done       to true
+022300     set v-number-init    to true
+022400     move 1 to y x
+022500     .
+022600
+022650
+022660* Anropas fran b-init sedan the-value och master-square-width/
+022670* -height ar klara. Letar upp den forsta motsagelsen bland de
+022680* givna talen (dubblett i rad, kolumn eller "master"-ruta) och
+022690* avbryter i sa fall hela anropet med RETURN-CODE 1100.
+022700 validate-givens                      section.
+022710* Rad-kontroll:
+022720     perform varying y from 1 by 1 until y > sdu-size
+022730        perform varying vs-c1 from 1 by 1 until vs-c1 > sdu-size
+022740           if the-value(1,y,vs-c1) not = 0
+022750              perform varying vs-c2 from 1 by 1
+022760                        until vs-c2 > sdu-size
+022770                 if vs-c2 not = vs-c1
+022780                 and the-value(1,y,vs-c2) =
+022790                     the-value(1,y,vs-c1)
+022800                    move vs-c2 to p-validation-x
+022810                    move y     to p-validation-y
+022820                    move 1100  to RETURN-CODE
+022830                    goback
+022840                 end-if
+022850              end-perform
+022860           end-if
+022870        end-perform
+022880     end-perform
+022890
+022900* Kolumn-kontroll:
+022910     perform varying x from 1 by 1 until x > sdu-size
+022920        perform varying vs-r1 from 1 by 1 until vs-r1 > sdu-size
+022930           if the-value(1,vs-r1,x) not = 0
+022940              perform varying vs-r2 from 1 by 1
+022950                        until vs-r2 > sdu-size
+022960                 if vs-r2 not = vs-r1
+022970                 and the-value(1,vs-r2,x) =
+022980                     the-value(1,vs-r1,x)
+022990                    move x      to p-validation-x
+023000                    move vs-r2  to p-validation-y
+023010                    move 1100   to RETURN-CODE
+023020                    goback
+023030                 end-if
+023040              end-perform
+023050           end-if
+023060        end-perform
+023070     end-perform
+023080
+023120* "Master"-ruta-kontroll: gar igenom varje box for sig och
+023130* jamfor alla par av rutor inom den:
+023140     perform varying vs-box-r from 1 by 1
+023150               until vs-box-r > sdu-size / master-square-height
+023160        perform varying vs-box-c from 1 by 1
+023170                  until vs-box-c > sdu-size / master-square-width
+023180           compute master-square-y-start =
+023190                   (vs-box-r - 1) * master-square-height + 1
+023200           compute master-square-y-stop =
+023210                   vs-box-r * master-square-height
+023220           compute master-square-x-start =
+023230                   (vs-box-c - 1) * master-square-width + 1
+023240           compute master-square-x-stop =
+023250                   vs-box-c * master-square-width
+023260           perform varying vs-r1 from master-square-y-start by 1
+023270                     until vs-r1 > master-square-y-stop
+023280              perform varying vs-c1 from master-square-x-start
+023290                        by 1 until vs-c1 > master-square-x-stop
+023300                 if the-value(1,vs-r1,vs-c1) not = 0
+023310                    perform varying vs-r2 from
+023320                              master-square-y-start by 1
+023330                              until vs-r2 > master-square-y-stop
+023340                       perform varying vs-c2 from
+023350                                 master-square-x-start by 1
+023355                                 until vs-c2 >
+023360                                       master-square-x-stop
+023370                          if (vs-r2 not = vs-r1
+023380                               or vs-c2 not = vs-c1)
+023390                          and the-value(1,vs-r2,vs-c2) =
+023400                              the-value(1,vs-r1,vs-c1)
+023410                             move vs-c2 to p-validation-x
+023420                             move vs-r2 to p-validation-y
+023430                             move 1100  to RETURN-CODE
+023440                             goback
+023450                          end-if
+023460                       end-perform
+023470                    end-perform
+023480                 end-if
+023490              end-perform
+023500           end-perform
+023510        end-perform
+023520     end-perform
+023530
+023540     go to section-end
+023550     .
+023560
+023570 section-end.
+023580     continue
+023590     .
 023600
-023700* Får: x, y, sdu-size
-023800* Gör: Går till nästa ruta i sudokun
-023900* Ger: Nytt x, Nytt x och y eller v-done om hela sudokun genomlöpt
-024000 step-x-y section.
-024100     add 1 to x
-024200     if x > sdu-size
-024300        move 1 to x
-024400        add  1 to y
-024500        if y > sdu-size
-024600* Hela sudokun genomlöpt
-024700           set v-done to true
-024800        end-if
-024900     end-if
-025000     .
-025100
-025200* Får: master-square-x-start, master-square-x-stop,
-025300*      master-square-y-start, master-square-y-stop,
-025400*      master-square-size
-025500* Gör: Går till nästa ruta i "master"-rutan
-025600* Ger: Nytt x, Nytt x och y eller v-done-master-square
-025700*      om hela "master"-rutan genomlöpt
-025800 step-master-square section.
-025900     add 1 to x
-026000     if x > master-square-x-stop
-026100        move master-square-x-start to x
-026200        add  1 to y
-026300        if y > master-square-y-stop
-026400* Hela sudokun genomlöpt
-026500           set v-done-master-square to true
-026600        end-if
-026700     end-if
-026800     .
-026900
-027000* Stryk kandidater alt. notera krasch (typ två 3:or på samma rad)
-027100 impact-analysis                    section.
-027200     move x to rem-x(current-sudoku)
-027300     move y to rem-y(current-sudoku)
-027400
-027500* Koll på rad:
-027600     perform varying x from 1 by 1 until x > sdu-size
-027700         if x = rem-x(current-sudoku)
-027800            continue
-027900         else
-028000            if the-value(current-sudoku, y, x) = current-value
-028100* Samma värde förekommer två gånger på samma rad. Ajaj.
-028200               go to admit
-028300            end-if
-028400* Stryk aktuellt värde som kandidat i denna ruta:
-028500            set impossible(current-sudoku,y,x,current-value)
-028600             to true
-028700         end-if
-028800     end-perform
-028900
-029000     move rem-x(current-sudoku) to x
-029100
-029200* Koll på kolumn:
-029300     perform varying y from 1 by 1 until y > sdu-size
-029400         if y = rem-y(current-sudoku)
-029500            continue
-029600         else
-029700            if the-value(current-sudoku, y, x) = current-value
-029800* Samma värde förekommer två gånger i samma kolumn. Ajaj.
-029900               go to admit
-030000            end-if
-030100* Stryk aktuellt värde som kandidat i denna ruta:
-030200            set impossible(current-sudoku,y,x,current-value)
-030300             to true
-030400         end-if
-030500     end-perform
-030600
-030700     move rem-y(current-sudoku) to y
-030800
-030900     if consider-master-square-no
-031000        go to section-end
-031100     end-if
-031200* Koll inom "master"-rutan (typiskt 3x3):
-031300* 1. Hitta de aktuella x-, och y-gränserna i master-rutan:
-031400     set x-limits-found-not to true
-031500     set y-limits-found-not to true
-031600     perform varying ix from 1 by 1
-031700       until ix * master-square-size > sdu-size
-031800          or (x-limits-found and y-limits-found)
-031900             if x-limits-found
-032000                continue
-032100             else
-032200                if x <= ix * master-square-size
-032300                   compute master-square-x-start =
-032400                           (ix - 1) * master-square-size + 1
-032500                   compute master-square-x-stop =
-032600                           ix * master-square-size
-032700                   set x-limits-found to true
-032800                end-if
-032900             end-if
-033000
-033100             if y-limits-found
-033200                continue
-033300             else
-033400                if y <= ix * master-square-size
-033500                   compute master-square-y-start =
-033600                           (ix - 1) * master-square-size + 1
-033700                   compute master-square-y-stop =
-033800                           ix * master-square-size
-033900                   set y-limits-found to true
-034000                end-if
-034100             end-if
-034200     end-perform
-034300* 2. Koll "krockar" i "master"-rutan:
-034400     move master-square-x-start    to x
-034500     move master-square-y-start    to y
-034600     set  v-not-done-master-square to true
-034700     perform until v-done-master-square
-034800        if x = rem-x(current-sudoku) and y = rem-y(current-sudoku)
-034900           continue
-035000        else
-035100           if the-value(current-sudoku, y, x) = current-value
-035200* Samma värde förekommer två gånger i samma "master"-ruta. Ajaj.
-035300              go to admit
-035400           end-if
-035500* Stryk aktuellt värde som kandidat i denna ruta:
-035600           set impossible(current-sudoku,y,x,current-value)
-035700            to true
-035800        end-if
-035900        perform step-master-square
-036000     end-perform
-036100
-036200     move rem-x(current-sudoku) to x
-036300     move rem-y(current-sudoku) to y
-036400
-036500     go to section-end
-036600     .
-036700
-036800* Här hamnar man vid krasch.
-036900 admit.
-037000     subtract 1 from current-sudoku
-037100     perform failed-guess-or-sudoku
-037200     .
-037300
-037400 section-end.
-037500     continue
-037600     .
-037700
-037800
-037900 set-number section.
-038000     perform bb-init
-038100     set candidate-square-found-not to true
-038200     perform until candidate-square-found or v-done
-038300         perform find-first-empty-square
-038400         if v-not-done
-038500            perform find-first-lonely-candidate
-038600            if candidate-square-found-not
-038700               perform step-x-y
-038800            end-if
-038900         end-if
-039000     end-perform
-039100
-039200     if candidate-square-found
-039300* Sätt siffran här i ledig ruta med endast en kandidatsiffra!
-039400        move candidate-to-set to the-value(current-sudoku,y,x)
-039500        add 1 to number-of-numbers-set(current-sudoku)
-039600        set v-number-set to true
-039700        perform list-candidates
-039800     end-if
-039900     .
-040000
-040100
-040200 find-first-empty-square section.
-040300     perform until v-done
-040400                or the-value(current-sudoku,y,x) = 0
-040500        perform step-x-y
-040600     end-perform
-040700     .
+022700 list-candidates                     section.
+022800     perform until the-value(current-sudoku,y,x) not = 0
+022900        perform step-x-y
+023000        if v-done
+023100           go to section-end
+023200        end-if
+023300     end-perform
+023400* I aktuell ruta är siffran satt (dvs <> 0)
+023500     move the-value(current-sudoku,y,x) to current-value
+023600     perform impact-analysis
+023700     perform step-x-y
+023800     .
+023900
+024000 section-end.
+024100     continue
+024200     .
+024300
+024400* Får: x, y, sdu-size
+024500* Gör: Går till nästa ruta i sudokun
+024600* Ger: Nytt x, Nytt x och y eller v-done om hela sudokun genomlöpt
+024700 step-x-y section.
+024800     add 1 to x
+024900     if x > sdu-size
+025000        move 1 to x
+025100        add  1 to y
+025200        if y > sdu-size
+025300* Hela sudokun genomlöpt
+025400           set v-done to true
+025500        end-if
+025600     end-if
+025700     .
+025800
+025900* Får: master-square-x-start, master-square-x-stop,
+026000*      master-square-y-start, master-square-y-stop,
+026100*      master-square-width, master-square-height
+026200* Gör: Går till nästa ruta i "master"-rutan
+026300* Ger: Nytt x, Nytt x och y eller v-done-master-square
+026400*      om hela "master"-rutan genomlöpt
+026500 step-master-square section.
+026600     add 1 to x
+026700     if x > master-square-x-stop
+026800        move master-square-x-start to x
+026900        add  1 to y
+027000        if y > master-square-y-stop
+027100* Hela sudokun genomlöpt
+027200           set v-done-master-square to true
+027300        end-if
+027400     end-if
+027500     .
+027600
+027700* Stryk kandidater alt. notera krasch (typ två 3:or på samma rad)
+027800 impact-analysis                    section.
+027900     move x to rem-x(current-sudoku)
+028000     move y to rem-y(current-sudoku)
+028100
+028200* Koll på rad:
+028300     perform varying x from 1 by 1 until x > sdu-size
+028400         if x = rem-x(current-sudoku)
+028500            continue
+028600         else
+028700            if the-value(current-sudoku, y, x) = current-value
+028800* Samma värde förekommer två gånger på samma rad. Ajaj.
+028900               go to admit
+029000            end-if
+029100* Stryk aktuellt värde som kandidat i denna ruta:
+029200            set impossible(current-sudoku,y,x,current-value)
+029300             to true
+029400         end-if
+029500     end-perform
+029600
+029700     move rem-x(current-sudoku) to x
+029800
+029900* Koll på kolumn:
+030000     perform varying y from 1 by 1 until y > sdu-size
+030100         if y = rem-y(current-sudoku)
+030200            continue
+030300         else
+030400            if the-value(current-sudoku, y, x) = current-value
+030500* Samma värde förekommer två gånger i samma kolumn. Ajaj.
+030600               go to admit
+030700            end-if
+030800* Stryk aktuellt värde som kandidat i denna ruta:
+030900            set impossible(current-sudoku,y,x,current-value)
+031000             to true
+031100         end-if
+031200     end-perform
+031300
+031400     move rem-y(current-sudoku) to y
+031500
+031900* Koll inom "master"-rutan (typiskt 3x3, ev. rektangulär):
+032000* 1. Hitta x-gränserna i master-rutan (bredd master-square-width):
+032100     set x-limits-found-not to true
+032150     perform varying ix from 1 by 1 until x-limits-found
+032175        if x <= ix * master-square-width
+032200           compute master-square-x-start =
+032210                   (ix - 1) * master-square-width + 1
+032220           compute master-square-x-stop =
+032230                   ix * master-square-width
+032240           set x-limits-found to true
+032250        end-if
+032260     end-perform
+032300* 2. Hitta y-gränserna i master-rutan (höjd master-square-height):
+032400     set y-limits-found-not to true
+032450     perform varying ix from 1 by 1 until y-limits-found
+032475        if y <= ix * master-square-height
+032500           compute master-square-y-start =
+032510                   (ix - 1) * master-square-height + 1
+032520           compute master-square-y-stop =
+032530                   ix * master-square-height
+032540           set y-limits-found to true
+032550        end-if
+032560     end-perform
+035000* 2. Koll "krockar" i "master"-rutan:
+035100     move master-square-x-start    to x
+035200     move master-square-y-start    to y
+035300     set  v-not-done-master-square to true
+035400     perform until v-done-master-square
+035500        if x = rem-x(current-sudoku) and y = rem-y(current-sudoku)
+035600           continue
+035700        else
+035800           if the-value(current-sudoku, y, x) = current-value
+035900* Samma värde förekommer två gånger i samma "master"-ruta. Ajaj.
+036000              go to admit
+036100           end-if
+036200* Stryk aktuellt värde som kandidat i denna ruta:
+036300           set impossible(current-sudoku,y,x,current-value)
+036400            to true
+036500        end-if
+036600        perform step-master-square
+036700     end-perform
+036800
+036900     move rem-x(current-sudoku) to x
+037000     move rem-y(current-sudoku) to y
+037100
+037200     go to section-end
+037300     .
+037400
+037500* Här hamnar man vid krasch.
+037600 admit.
+037700     subtract 1 from current-sudoku
+037800     perform failed-guess-or-sudoku
+037900     .
+038000
+038100 section-end.
+038200     continue
+038300     .
+038400
+038450* Skriver en AUDIT-RECORD for rutan x/y (satt av anroparen) om
+038460* p-audit-enabled = 'Y'; annars en no-op. Anroparen satter
+038470* ws-audit-value/-source/-depth innan denna perform:
+038480 log-placement section.
+038490     if p-audit-enabled-yes
+038500        add 1 to ws-audit-seq
+038510        move p-puzzle-id       to ar-puzzle-id
+038520        move ws-audit-seq      to ar-seq
+038530        move x                 to ar-x
+038540        move y                 to ar-y
+038550        move ws-audit-value    to ar-value
+038560        move ws-audit-source   to ar-source
+038570        move ws-audit-depth    to ar-guess-depth
+038580        write AUDIT-RECORD
+038590     end-if
+038595     .
+
+038600 set-number section.
+038700     perform bb-init
+038800     set candidate-square-found-not to true
+038900     perform until candidate-square-found or v-done
+039000         perform find-first-empty-square
+039100         if v-not-done
+039200            perform find-first-lonely-candidate
+039300            if candidate-square-found-not
+039400               perform step-x-y
+039500            end-if
+039600         end-if
+039700     end-perform
+039800
+039900     if candidate-square-found
+040000* Sätt siffran här i ledig ruta med endast en kandidatsiffra!
+040100        move candidate-to-set to the-value(current-sudoku,y,x)
+040200        add 1 to number-of-numbers-set(current-sudoku)
+040250        move candidate-to-set  to ws-audit-value
+040260        move 'L'               to ws-audit-source
+040270        move zero              to ws-audit-depth
+040280        perform log-placement
+040300        set v-number-set to true
+040400        perform list-candidates
+040500     end-if
+040600     .
+040700
 040800
-040900
-041000
-041100 find-first-lonely-candidate section.
-041200     set candidate-number-found-not to true
-041300     perform varying ix from 1 by 1 until ix > sdu-size
-041400        if possible(current-sudoku,y,x,ix)
-041500           if candidate-number-found
-041600* Vi har flera kandidatsiffror till denna ruta. Hitta annan ruta!
-041700              go to admit
-041800           else
-041900              set candidate-number-found to true
-042000              move ix to candidate-to-set
-042100           end-if
-042200        end-if
-042300     end-perform
-042400
-042500* I denna ruta fanns endast en kandidatsiffra!
-042600     set candidate-square-found to true
-042700     go to section-end
-042800     .
-042900
-043000 admit.
-043100     set candidate-square-found-not to true
-043200     .
-043300
-043400 section-end.
-043500     continue
-043600     .
-043700
-043800
-043900 copy-this-sudoku section.
-044000     if current-sudoku + 1 > number-of-sdu
-044100* Vi klarar inte fler sudoku-kopior
-044200        move 3000 to RETURN-CODE
-044300        set v-no-solution to true
-044400*       display 'Minnet räcker ej! Har ' number-of-sdu ' sudokus.'
-044500        goback
-044600     else
-044700        move sdu(current-sudoku) to sdu(current-sudoku + 1)
-044800        add 1 to current-sudoku
-044900     end-if
-045000     .
-045100
-045200
-045300 set-guess-starting-point section.
-045400     move rem-tried-y(current-sudoku)         to y
-045500     move rem-tried-x(current-sudoku)         to x
-045600     move rem-tried-candidate(current-sudoku) to ix
-045700     if x = 0 or y = 0
-045800        move 1 to ix
-045900        perform bb-init
-046000        perform find-first-empty-square
-046100     end-if
-046200     .
-046300
-046400 remember-guess section.
-046500     move y  to rem-tried-y(current-sudoku)
-046600     move x  to rem-tried-x(current-sudoku)
-046700     move ix to rem-tried-candidate(current-sudoku)
-046800     .
-046900
-047000 make-guess section.
-047100     perform set-guess-starting-point
-047200     perform find-first-candidate
-047300     if v-done
-047400        go to admit
-047500     end-if
-047600     perform remember-guess
-047700
-047800* Vi sätter första funna kandidat# i rutan (en gissning)
-047900     move ix to the-value(current-sudoku,y,x)
-048000     add 1 to number-of-numbers-set(current-sudoku)
-048100* Vi håller reda på antal gissningar vi gör:
-048200     add 1 to number-of-guesses
-048300* Tidigare ignorerad siffra kan nu vara kandidat iom ny gissning:
-048400     if current-sudoku < number-of-sdu
-048500        move 1 to rem-tried-candidate(current-sudoku + 1)
-048600        set nr-1-tried-not(current-sudoku + 1) to true
-048700     end-if
-048800     .
-048900
-049000 admit.
-049100     continue
-049200     .
-049300
-049400 find-first-candidate section.
-049500     set first-candidate-init to true
-049600     perform until first-candidate-found
-049700        set candidate-number-found-not   to true
-049800        perform until candidate-number-found or v-done
-049900           perform until possible(current-sudoku,y,x,ix)
-050000                      or ix > sdu-size
-050100              add 1 to ix
-050200           end-perform
-050300           if ix > sdu-size
-050400                 go to admit
-050500           else
-050600              set candidate-number-found to true
-050700           end-if
-050800        end-perform
-050900        if v-done
-051000* Här hamnar vi om vi inte fann någon tom ruta att gissa i(!)
-051100           move 200 to RETURN-CODE
-051200           set v-no-solution to true
-051300*          display 'Tom ruta för gissning saknas.'
-051400*          display 'Sudokun saknar lösning.'
-051500*          display 'Antal satta #: '
-051600*                  number-of-numbers-set(current-sudoku)
-051700           goback
-051800        end-if
-051900        if (y  = rem-tried-y(current-sudoku) and
-052000            x  = rem-tried-x(current-sudoku) and
-052100            ix = rem-tried-candidate(current-sudoku))
-052200            if ix = 1 and nr-1-tried-not(current-sudoku)
-052300               set nr-1-tried(current-sudoku) to true
-052400               set first-candidate-found to true
-052500            else
-052600               add 1 to ix
-052700            end-if
-052800        else
-052900           set first-candidate-found to true
-053000        end-if
-053100     end-perform
-053200
-053300     go to section-end
-053400     .
-053500
-053600 admit.
-053700     subtract 2 from current-sudoku
-053800     perform failed-guess-or-sudoku
-053900     .
-054000
-054100 section-end.
-054200     continue
-054300     .
-054400
-054500
-054600 failed-guess-or-sudoku section.
-054700     set v-done to true
-054800     if current-sudoku <= 0
-054900         move 100 to RETURN-CODE
-055000*        display "Sudokun saknar lösningar!"
-055100         goback
-055200     end-if
-055300     .
-055400
-055500
-055600 display-sudoku section.
-055700     perform varying ix from 1 by 1 until ix > sdu-size
-055800        display row(current-sudoku,ix) upon console
-055900     end-perform
-056000     display ' '
-056100     .
+040900 find-first-empty-square section.
+041000     perform until v-done
+041100                or the-value(current-sudoku,y,x) = 0
+041200        perform step-x-y
+041300     end-perform
+041400     .
+041500
+041600
+041700
+041800 find-first-lonely-candidate section.
+041900     set candidate-number-found-not to true
+042000     perform varying ix from 1 by 1 until ix > sdu-size
+042100        if possible(current-sudoku,y,x,ix)
+042200           if candidate-number-found
+042300* Vi har flera kandidatsiffror till denna ruta. Hitta annan ruta!
+042400              go to admit
+042500           else
+042600              set candidate-number-found to true
+042700              move ix to candidate-to-set
+042800           end-if
+042900        end-if
+043000     end-perform
+043100
+043200* I denna ruta fanns endast en kandidatsiffra!
+043300     set candidate-square-found to true
+043400     go to section-end
+043500     .
+043600
+043700 admit.
+043800     set candidate-square-found-not to true
+043900     .
+044000
+044100 section-end.
+044200     continue
+044300     .
+044400
+044500
+044600 copy-this-sudoku section.
+044700     if current-sudoku + 1 > effective-max-guess-depth
+044800* Vi klarar inte fler sudoku-kopior under detta anrop
+044900        move 3000 to RETURN-CODE
+044950        move number-of-guesses to p-nr-of-guesses
+045000        set v-no-solution to true
+045100        perform report-guess-depth-overflow
+045200        goback
+045300     else
+045400        move sdu(current-sudoku) to sdu(current-sudoku + 1)
+045500        add 1 to current-sudoku
+045600     end-if
+045700     .
+045800
+045810* Skriver ut hela gissningskedjan (en rad per niva av rem-tried-x/
+045820* -y/-candidate) till SYSOUT via DISPLAY nar RC=3000:
+045830 report-guess-depth-overflow section.
+045840     display 'MDSMSDUS: gissningsdjupet ('
+045845             effective-max-guess-depth
+045850             ') racker ej - gissningskedja foljer:'
+045860     perform varying ix from 1 by 1 until ix > current-sudoku
+045870        display '  niva ' ix
+045880                ' x=' rem-tried-x(ix)
+045890                ' y=' rem-tried-y(ix)
+045900                ' kandidat=' rem-tried-candidate(ix)
+045910     end-perform
+045920     .
+
+045900
+046000 set-guess-starting-point section.
+046100     move rem-tried-y(current-sudoku)         to y
+046200     move rem-tried-x(current-sudoku)         to x
+046300     move rem-tried-candidate(current-sudoku) to ix
+046400     if x = 0 or y = 0
+046500        move 1 to ix
+046600        perform bb-init
+046700        perform find-first-empty-square
+046800     end-if
+046900     .
+047000
+047100 remember-guess section.
+047200     move y  to rem-tried-y(current-sudoku)
+047300     move x  to rem-tried-x(current-sudoku)
+047400     move ix to rem-tried-candidate(current-sudoku)
+047500     .
+047600
+047700 make-guess section.
+047800     perform set-guess-starting-point
+047900     perform find-first-candidate
+048000     if v-done
+048100        go to admit
+048200     end-if
+048300     perform remember-guess
+048400
+048500* Vi sätter första funna kandidat# i rutan (en gissning)
+048600     move ix to the-value(current-sudoku,y,x)
+048700     add 1 to number-of-numbers-set(current-sudoku)
+048750     move ix            to ws-audit-value
+048760     move 'G'           to ws-audit-source
+048770     move current-sudoku to ws-audit-depth
+048780     perform log-placement
+048800* Vi håller reda på antal gissningar vi gör:
+048900     add 1 to number-of-guesses
+049000* Tidigare ignorerad siffra kan nu vara kandidat iom ny gissning:
+049100     if current-sudoku < number-of-sdu
+049200        move 1 to rem-tried-candidate(current-sudoku + 1)
+049300        set nr-1-tried-not(current-sudoku + 1) to true
+049400     end-if
+049500     .
+049600
+049700 admit.
+049800     continue
+049900     .
+050000
+050100 find-first-candidate section.
+050200     set first-candidate-init to true
+050300     perform until first-candidate-found
+050400        set candidate-number-found-not   to true
+050500        perform until candidate-number-found or v-done
+050600           perform until possible(current-sudoku,y,x,ix)
+050700                      or ix > sdu-size
+050800              add 1 to ix
+050900           end-perform
+051000           if ix > sdu-size
+051100                 go to admit
+051200           else
+051300              set candidate-number-found to true
+051400           end-if
+051500        end-perform
+051600        if v-done
+051700* Här hamnar vi om vi inte fann någon tom ruta att gissa i(!)
+051800           move 200 to RETURN-CODE
+051900           set v-no-solution to true
+052000*          display 'Tom ruta för gissning saknas.'
+052100*          display 'Sudokun saknar lösning.'
+052200*          display 'Antal satta #: '
+052300*                  number-of-numbers-set(current-sudoku)
+052400           goback
+052500        end-if
+052600        if (y  = rem-tried-y(current-sudoku) and
+052700            x  = rem-tried-x(current-sudoku) and
+052800            ix = rem-tried-candidate(current-sudoku))
+052900            if ix = 1 and nr-1-tried-not(current-sudoku)
+053000               set nr-1-tried(current-sudoku) to true
+053100               set first-candidate-found to true
+053200            else
+053300               add 1 to ix
+053400            end-if
+053500        else
+053600           set first-candidate-found to true
+053700        end-if
+053800     end-perform
+053900
+054000     go to section-end
+054100     .
+054200
+054300 admit.
+054400     subtract 2 from current-sudoku
+054500     perform failed-guess-or-sudoku
+054600     .
+054700
+054800 section-end.
+054900     continue
+055000     .
+055110* Används bara i p-check-uniqueness-läget: förkastar den just
+055120* hittade lösningen som om den vore en återvändsgränd och
+055130* backtrackar, för att tvinga fram sökning efter en andra,
+055140* annorlunda lösning.
+055150 force-backtrack-for-uniqueness-check section.
+055160     subtract 1 from current-sudoku
+055170     perform failed-guess-or-sudoku
+055180     .
+
+055300 failed-guess-or-sudoku section.
+055400     set v-done to true
+055500     if current-sudoku <= 0
+055510        if uq-first-solution-found
+055520* Alla gissningar uttömda utan en andra lösning - den första
+055530* (och enda) lösningen är bevisat unik:
+055540           move ws-first-solution to p-sudoku
+055550           move number-of-guesses  to p-nr-of-guesses
+055560           move 'Y'                to p-is-unique
+055570           move 0 to RETURN-CODE
+055580           goback
+055590        end-if
+055600         move 100 to RETURN-CODE
+055700*        display "Sudokun saknar lösningar!"
+055800         goback
+055900     end-if
+056000     .
+056100
 056200
-056300 display-sudoku-clean section.
-056400     move y to d-rem-y
-056500     move x to d-rem-x
-056600     perform sudoku-to-string
-056700     perform varying ix from 1 by 1 until ix > sdu-size
-056800        display row-nr(ix) upon console
-056900     end-perform
-057000     display ' ' upon console
-057100
-057200     move d-rem-x to x
-057300     move d-rem-y to y
-057400     .
-057500
-057600 sudoku-solved section.
-057700     move 0 to RETURN-CODE
-057800     perform sudoku-to-string
-057900     move the-sudoku        to p-sudoku
-058000     move number-of-guesses to p-nr-of-guesses
-058100*    display ' '
-058200*    display 'Sudokun är löst!'
-058300*    display 'Antal använda sudokukopior: ' current-sudoku
-058400*    perform display-sudoku-clean
-058500     goback
-058600     .
-058700
-058800* Ger: the-sudoku
-058900 sudoku-to-string section.
-059000     move 1 to y x ix
-059100     set v-not-done to true
-059200     perform until v-done
-059300        move the-value(current-sudoku,y,x)
-059400          to the-sudoku(ix:1)
-059500        perform step-x-y
-059600        add 1 to ix
-059700     end-perform
-059800     .
-059900
+056300 display-sudoku section.
+056400     perform varying ix from 1 by 1 until ix > sdu-size
+056500        display row(current-sudoku,ix) upon console
+056600     end-perform
+056700     display ' '
+056800     .
+056900
+057000 display-sudoku-clean section.
+057100     move y to d-rem-y
+057200     move x to d-rem-x
+057300     perform sudoku-to-string
+057400     perform varying ix from 1 by 1 until ix > sdu-size
+057500        display row-nr(ix) upon console
+057600     end-perform
+057700     display ' ' upon console
+057800
+057900     move d-rem-x to x
+058000     move d-rem-y to y
+058100     .
+058200
+058300 sudoku-solved section.
+058400     move 0 to RETURN-CODE
+058500     perform sudoku-to-string
+058600     move the-sudoku        to p-sudoku
+058700     move number-of-guesses to p-nr-of-guesses
+058800*    display ' '
+058900*    display 'Sudokun är löst!'
+059000*    display 'Antal använda sudokukopior: ' current-sudoku
+059100*    perform display-sudoku-clean
+059200     goback
+059300     .
+059400
+059500* Ger: the-sudoku
+059600 sudoku-to-string section.
+059700     move 1 to y x ix
+059800     set v-not-done to true
+059900     perform until v-done
+060000        move the-value(current-sudoku,y,x) to ws-num
+060100        perform value-to-char
+060200        move ws-char to the-sudoku(ix:1)
+060300        perform step-x-y
+060400        add 1 to ix
+060500     end-perform
+060600     .
+060700
+060800* Får: ws-char (ett tecken: 0-9, A-G)
+060900* Ger: ws-num  (0-16)
+061000 char-to-value section.
+061100     perform varying ix2 from 1 by 1
+061200               until ix2 > 17
+061300                  or ws-hex-digits(ix2:1) = ws-char
+061350        continue
+061400     end-perform
+061500     compute ws-num = ix2 - 1
+061600     .
+061700
+061800* Får: ws-num  (0-16)
+061900* Ger: ws-char (ett tecken: 0-9, A-G)
+062000 value-to-char section.
+062100     compute ix2 = ws-num + 1
+062200     move ws-hex-digits(ix2:1) to ws-char
+062300     .
