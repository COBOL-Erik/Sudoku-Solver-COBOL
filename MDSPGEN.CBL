@@ -0,0 +1,239 @@
+000100 identification division.
+000200 program-id. MDSPGEN.
+000300
+000400* Av Erik Weyler 2013-03
+000500
+000600* Pusselgenerator. Läser en sekventiell fil med kompletta, lösta
+000700* rutnät (en GEN-SEED-RECORD per post, copy GENSEED) och plockar
+000800* bort givna tal ett i taget tills ytterligare en borttagning
+000900* skulle göra lösningen icke-unik. Unikhetskontrollen görs genom
+001000* att anropa MDSMSDUS i dess eget QC-läge (p-check-uniqueness,
+001100* se MDSMSDUS) efter varje borttagning - samma kandidat- och
+001200* impact-analysis-maskineri som löser pusslen används alltså för
+001300* att verifiera att pusslet fortfarande bara har en lösning,
+001400* istället för att den logiken skrivs om här. Resultatet skrivs
+001500* som en PUZZLE-RECORD (copy PUZZREC) - samma postlayout som
+001600* MDSBATCH läser - så ett genererat pussel kan köras genom
+001700* MDSBATCH precis som ett inköpt.
+001800
+001900* JCL: se MDSPGEN.JCL
+002000
+002100 environment division.
+002200 configuration section.
+002300 special-names. decimal-point is comma.
+002400
+002500 input-output section.
+002600 file-control.
+002700     select gen-seed   assign to 'GENSEED'
+002800            organization is sequential
+002900            file status is ws-gen-seed-status.
+003000     select gen-out    assign to 'GENOUT'
+003100            organization is sequential
+003200            file status is ws-gen-out-status.
+003300
+003400 data division.
+003500 file section.
+003600 fd  gen-seed
+003700     recording mode is f.
+003800     copy GENSEED.
+003900
+004000 fd  gen-out
+004100     recording mode is f.
+004200     copy PUZZREC.
+004300
+004400 working-storage section.
+004500 01  ws-gen-seed-status     pic XX.
+004600     88 ws-gen-seed-ok          value '00'.
+004700     88 ws-gen-seed-eof         value '10'.
+004800 01  ws-gen-out-status      pic XX.
+004900     88 ws-gen-out-ok           value '00'.
+005000
+005100 01  ws-done-reading        pic X value 'N'.
+005200     88 ws-no-more-seeds        value 'Y'.
+005300
+005400* Rutnätet vi hugger ur: nollställda celler är de vi plockat bort.
+005500* Hela tiden en kopia av det kompletta rutnätet tills ett givet
+005600* tal visar sig vara oumbärligt för unikheten, då återställs det:
+005700 01  ws-carved-grid         pic X(256).
+005800* Skickas till MDSMSDUS (som löser i det parametret) - alltid en
+005900* färsk kopia av ws-carved-grid, aldrig ws-carved-grid självt:
+006000 01  ws-scratch-grid        pic X(256).
+006100
+006200 01  ws-sdu-size            pic 99   comp-3.
+006300 01  ws-nr-of-guesses       pic 9(4) comp-3.
+006400 01  ws-validation-x        pic 99   comp-3.
+006500 01  ws-validation-y        pic 99   comp-3.
+006600* 0 = låt MDSMSDUS använda hela sin gissningskopia-tabell:
+006700 01  ws-max-guess-depth     pic 9(4) comp-3 value zero.
+006800* Hela poängen med generatorn - varje borttagning kontrolleras:
+006900 01  ws-check-uniqueness    pic X value 'Y'.
+007000 01  ws-is-unique           pic X.
+007100 01  ws-second-sudoku       pic X(256).
+007200* Ingen revisionslogg för de kasserade kontroll-lösningarna som
+007300* görs under huggningen - bara brus, ingen riktig pusselösning:
+007400 01  ws-audit-enabled       pic X value 'N'.
+007500 01  ws-puzzle-id-for-call  pic X(10).
+007600
+007700* Styr hur långt MDSPGEN får hugga ur rutnätet - se
+007800* zz-compute-min-givens. Lägre svårighetsgrad => fler ledtrådar
+007900* kvar; högre => färre:
+008000 01  ws-min-givens-pct      pic 9(4) comp-3.
+008100 01  ws-min-givens          pic 9(4) comp-3.
+008200 01  ws-given-count         pic 9(4) comp-3.
+008300
+008400 01  ix                     pic 9(4) comp-3.
+008500 01  ws-saved-char          pic X.
+008600
+008700 01  ws-seed-count          pic 9(6) comp-3 value zero.
+008800 01  ws-rejected-count      pic 9(6) comp-3 value zero.
+008900 01  ws-generated-count     pic 9(6) comp-3 value zero.
+009000
+009100 procedure division.
+009200 a-main                                section.
+009300     perform z-open-files
+009400
+009500     perform z-read-next-seed
+009600     perform until ws-no-more-seeds
+009700        add 1 to ws-seed-count
+009800        perform z-generate-one-puzzle
+009900        perform z-read-next-seed
+010000     end-perform
+010100
+010200     perform z-close-files
+010300     goback
+010400     .
+010500
+010600 z-open-files                          section.
+010700     open input  gen-seed
+010710     if not ws-gen-seed-ok
+010720        display 'MDSPGEN: kan inte oppna GENSEED, status='
+010730           ws-gen-seed-status
+010740        move 16 to RETURN-CODE
+010750        goback
+010760     end-if
+010800     open output gen-out
+010810     if not ws-gen-out-ok
+010820        display 'MDSPGEN: kan inte oppna GENOUT, status='
+010830           ws-gen-out-status
+010840        move 16 to RETURN-CODE
+010850        goback
+010860     end-if
+010900     .
+011000
+011100 z-read-next-seed                      section.
+011200     read gen-seed
+011300        at end set ws-no-more-seeds to true
+011400     end-read
+011450     if not ws-no-more-seeds and not ws-gen-seed-ok
+011460        display 'MDSPGEN: fel vid lasning av GENSEED, status='
+011470           ws-gen-seed-status
+011480        move 16 to RETURN-CODE
+011490        goback
+011495     end-if
+011500     .
+011600
+011700 z-generate-one-puzzle                 section.
+011800     move gs-complete-grid to ws-carved-grid
+011900     move gs-sdu-size      to ws-sdu-size
+012000     move gs-puzzle-id     to ws-puzzle-id-for-call
+012100     perform zz-compute-min-givens
+012200     compute ws-given-count = ws-sdu-size * ws-sdu-size
+012300
+012400     perform zz-validate-seed
+012500     if ws-is-unique = 'Y'
+012600        perform zz-carve-puzzle
+012700        perform z-write-result
+012800        add 1 to ws-generated-count
+012900     else
+013000        add 1 to ws-rejected-count
+013100        display 'MDSPGEN: avvisat fro, id=' gs-puzzle-id
+013200     end-if
+013300     .
+013400
+013500* Kontrollerar att startrutnätet verkligen är ett komplett,
+013550* giltigt och unikt löst rutnät innan vi börjar hugga i det -
+013600* annars är ws-is-unique fortfarande 'N' och posten kasseras:
+013800 zz-validate-seed                      section.
+013900     move 'N' to ws-is-unique
+014000     move ws-carved-grid to ws-scratch-grid
+014100     perform zz-call-solver
+014200     if RETURN-CODE = 0 and ws-nr-of-guesses = 0
+014300        continue
+014400     else
+014500        move 'N' to ws-is-unique
+014600     end-if
+014700     .
+014800
+014900* Går igenom varje ruta i tur och ordning och provar att plocka
+015000* bort den; behåller borttagningen om lösningen fortfarande är
+015100* unik och vi inte redan är nere på golvet för den begärda
+015200* svårighetsgraden, annars lägger vi tillbaka talet. En enda
+015300* genomgång räcker - när den är klar går det inte att plocka bort
+015400* ytterligare en ruta utan att antingen göra lösningen icke-unik
+015500* eller gå under golvet:
+015600 zz-carve-puzzle                       section.
+015700     perform varying ix from 1 by 1 until ix > ws-sdu-size ** 2
+015800        if ws-carved-grid(ix:1) not = '0' and
+015900           ws-given-count > ws-min-givens
+016000           move ws-carved-grid(ix:1) to ws-saved-char
+016100           move '0' to ws-carved-grid(ix:1)
+016200           move ws-carved-grid to ws-scratch-grid
+016300           perform zz-call-solver
+016400           if RETURN-CODE = 0 and ws-is-unique = 'Y'
+016500              subtract 1 from ws-given-count
+016600           else
+016700              move ws-saved-char to ws-carved-grid(ix:1)
+016800           end-if
+016900        end-if
+017000     end-perform
+017100     .
+017200
+017300* Ett enda ställe som anropar MDSMSDUS i QC-läget - både för att
+017400* validera frörutnätet och för att kontrollera varje borttagning:
+017500 zz-call-solver                        section.
+017600     move zero to ws-validation-x ws-validation-y
+017700     call 'MDSMSDUS' using ws-scratch-grid
+017800                          ws-sdu-size
+017900                          ws-nr-of-guesses
+018000                          ws-validation-x
+018100                          ws-validation-y
+018200                          ws-max-guess-depth
+018300                          ws-check-uniqueness
+018400                          ws-is-unique
+018500                          ws-second-sudoku
+018600                          ws-audit-enabled
+018700                          ws-puzzle-id-for-call
+018800     .
+018900
+019000* Räknar ut lägsta antalet ledtrådar MDSPGEN nöjer sig med för den
+019100* begärda svårighetsgraden, som en procentandel av rutorna. Det
+019200* är ett golv, inte ett mål - den egentliga gränsen är det
+019300* enskilda pusslets unikhet (se zz-carve-puzzle):
+019400 zz-compute-min-givens                 section.
+019500     evaluate true
+019600        when gs-diff-easy   move 45 to ws-min-givens-pct
+019700        when gs-diff-medium move 35 to ws-min-givens-pct
+019800        when gs-diff-hard   move 28 to ws-min-givens-pct
+019900        when gs-diff-expert move 22 to ws-min-givens-pct
+020000        when other          move 35 to ws-min-givens-pct
+020100     end-evaluate
+020200     compute ws-min-givens =
+020300        (ws-sdu-size * ws-sdu-size * ws-min-givens-pct) / 100
+020400     .
+020500
+020600 z-write-result                        section.
+020700     move gs-puzzle-id     to pz-puzzle-id
+020800     move gs-source-code   to pz-source-code
+020900     move gs-difficulty    to pz-difficulty
+021000     move gs-sdu-size      to pz-sdu-size
+021100     move ws-carved-grid   to pz-sudoku-grid
+021200     write PUZZLE-RECORD
+021300     .
+021400
+021500 z-close-files                         section.
+021600     close gen-seed
+021700     close gen-out
+021800     display 'MDSPGEN: fron lasta: ' ws-seed-count
+021900     display 'MDSPGEN: pussel genererade: ' ws-generated-count
+022000     display 'MDSPGEN: fron avvisade: ' ws-rejected-count
+022100     .
