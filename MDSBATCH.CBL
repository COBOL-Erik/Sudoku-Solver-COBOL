@@ -0,0 +1,179 @@
+000100 identification division.
+000200 program-id. MDSBATCH.
+000300
+000400* Av Erik Weyler 2013-03
+000500
+000600* Batch-drivrutin för MDSMSDUS. Läser en sekventiell fil med
+000700* en PUZZLE-RECORD per post, anropar MDSMSDUS en gång per post
+000800* och skriver en PUZZLE-RESULT-post med löst rutnät,
+000900* RETURN-CODE och antal gissningar som krävdes.
+001000
+001100* JCL: se MDSBATCH.JCL
+001200
+001300 environment division.
+001400 configuration section.
+001500 special-names. decimal-point is comma.
+001600
+001700 input-output section.
+001800 file-control.
+001900     select puzzle-in  assign to 'PUZZIN'
+002000            organization is sequential
+002100            file status is ws-puzzle-in-status.
+002200     select puzzle-out assign to 'PUZZOUT'
+002300            organization is sequential
+002400            file status is ws-puzzle-out-status.
+002410* RUNSTATS fångar hela körningens start-/sluttid åt MDSSTATS:
+002420     select run-stats  assign to 'RUNSTATS'
+002430            organization is sequential
+002440            file status is ws-run-stats-status.
+002500
+002600 data division.
+002700 file section.
+002800 fd  puzzle-in
+002900     recording mode is f.
+003000     copy PUZZREC replacing PUZZLE-RECORD by PUZZLE-IN-RECORD.
+003100
+003200 fd  puzzle-out
+003300     recording mode is f.
+003400     copy PUZZRES replacing PUZZLE-RESULT by PUZZLE-OUT-RECORD.
+003450
+003460 fd  run-stats
+003470     recording mode is f.
+003480     copy RUNSTAT.
+003500
+003600 working-storage section.
+003700 01  ws-puzzle-in-status    pic XX.
+003800     88 ws-puzzle-in-ok         value '00'.
+003900     88 ws-puzzle-in-eof        value '10'.
+004000 01  ws-puzzle-out-status   pic XX.
+004100     88 ws-puzzle-out-ok        value '00'.
+004150 01  ws-run-stats-status    pic XX.
+004160     88 ws-run-stats-ok         value '00'.
+004200
+004300 01  ws-done-reading        pic X value 'N'.
+004400     88 ws-no-more-puzzles      value 'Y'.
+004500
+004600 01  ws-sdu-size            pic 99 comp-3 value 9.
+004700 01  ws-nr-of-guesses       pic 9(4) comp-3.
+004800 01  ws-sudoku              pic X(256).
+004850* Satta (annars 0) om RETURN-CODE blir 1000 eller 1100: pekar ut
+004860* rutan med ogiltigt tecken resp. motsägande givna tal:
+004870 01  ws-validation-x        pic 99 comp-3.
+004880 01  ws-validation-y        pic 99 comp-3.
+004885* 0 = låt MDSMSDUS använda hela sin gissningskopia-tabell:
+004890 01  ws-max-guess-depth     pic 9(4) comp-3 value zero.
+004892* MDSBATCH löser bara varje pusslet en gång - unikhetskontroll
+004893* (req 006) är ett separat QC-läge som inte körs i normal drift:
+004894 01  ws-check-uniqueness    pic X value 'N'.
+004895 01  ws-is-unique           pic X.
+004896 01  ws-second-sudoku       pic X(256).
+004897* 'Y' skriver en revisionslogg (AUDITLOG) per löst pussel, en
+004898* AUDIT-RECORD per rutplacering - på som standard i batchkörning:
+004899 01  ws-audit-enabled       pic X value 'Y'.
+004901
+004902* Hela körningens start-/sluttid (HHMMSSss), för MDSSTATS:
+004903 01  ws-start-time          pic 9(8).
+004904 01  ws-end-time            pic 9(8).
+005000 01  ws-puzzle-count        pic 9(6) comp-3 value zero.
+005100
+005200 procedure division.
+005300 a-main                                section.
+005310     accept ws-start-time from time
+005320     perform z-open-files
+005500
+005600     perform z-read-next-puzzle
+005700     perform until ws-no-more-puzzles
+005800        add 1 to ws-puzzle-count
+005900        perform z-solve-one-puzzle
+006000        perform z-write-result
+006100        perform z-read-next-puzzle
+006200     end-perform
+006300
+006310     accept ws-end-time from time
+006320     perform z-write-run-stats
+006400     perform z-close-files
+006500     goback
+006600     .
+006700
+006800 z-open-files                          section.
+006900     open input  puzzle-in
+006910     if not ws-puzzle-in-ok
+006920        display 'MDSBATCH: kan inte oppna PUZZIN, status='
+006930           ws-puzzle-in-status
+006940        move 16 to RETURN-CODE
+006950        goback
+006960     end-if
+007000     open output puzzle-out
+007010     if not ws-puzzle-out-ok
+007020        display 'MDSBATCH: kan inte oppna PUZZOUT, status='
+007030           ws-puzzle-out-status
+007040        move 16 to RETURN-CODE
+007045        goback
+007046     end-if
+007050     open output run-stats
+007060     if not ws-run-stats-ok
+007070        display 'MDSBATCH: kan inte oppna RUNSTATS, status='
+007080           ws-run-stats-status
+007090        move 16 to RETURN-CODE
+007095        goback
+007096     end-if
+007100     .
+007200
+007300 z-read-next-puzzle                    section.
+007400     read puzzle-in
+007500        at end set ws-no-more-puzzles to true
+007600     end-read
+007650     if not ws-no-more-puzzles and not ws-puzzle-in-ok
+007660        display 'MDSBATCH: fel vid lasning av PUZZIN, status='
+007670           ws-puzzle-in-status
+007680        move 16 to RETURN-CODE
+007690        goback
+007695     end-if
+007700     if not ws-no-more-puzzles
+007800        move pz-sudoku-grid to ws-sudoku
+007900        move pz-sdu-size    to ws-sdu-size
+008000     end-if
+008100     .
+008200
+008300 z-solve-one-puzzle                    section.
+008350     move zero to ws-validation-x ws-validation-y
+008360     move 'N' to ws-check-uniqueness
+008400     call 'MDSMSDUS' using ws-sudoku
+008500                           ws-sdu-size
+008600                           ws-nr-of-guesses
+008650                           ws-validation-x
+008660                           ws-validation-y
+008670                           ws-max-guess-depth
+008680                           ws-check-uniqueness
+008690                           ws-is-unique
+008695                           ws-second-sudoku
+008696                           ws-audit-enabled
+008698                           pz-puzzle-id
+008700     .
+008800
+008900 z-write-result                        section.
+009000     move pz-puzzle-id     to pr-puzzle-id
+009100     move pz-source-code   to pr-source-code
+009200     move pz-difficulty    to pr-difficulty
+009300     move pz-sdu-size      to pr-sdu-size
+009400     move ws-sudoku        to pr-sudoku-grid
+009500     move RETURN-CODE      to pr-return-code
+009600     move ws-nr-of-guesses to pr-nr-of-guesses
+009650     move ws-validation-x  to pr-validation-x
+009660     move ws-validation-y  to pr-validation-y
+009700     write puzzle-out-record
+009800     .
+009900
+009910 z-write-run-stats                     section.
+009920     move ws-start-time    to rs-start-time
+009930     move ws-end-time      to rs-end-time
+009940     move ws-puzzle-count  to rs-puzzle-count
+009950     write RUN-STATISTICS
+009960     .
+009970
+010000 z-close-files                         section.
+010100     close puzzle-in
+010200     close puzzle-out
+010250     close run-stats
+010300     display 'MDSBATCH: puzzlor behandlade: ' ws-puzzle-count
+010400     .
