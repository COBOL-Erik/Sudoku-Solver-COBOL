@@ -0,0 +1,37 @@
+//MDSBATCH JOB (ACCT),'SUDOKU BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Dagens puzzel-lass körs som ett enda jobb genom MDSBATCH,
+//* som anropar MDSMSDUS en gång per post i PUZZIN.
+//*
+//STEP1    EXEC PGM=MDSBATCH
+//STEPLIB  DD DSN=SUDOKU.LOADLIB,DISP=SHR
+//* PUZZIN holds one PUZZLE-RECORD per puzzle (copy PUZZREC), 277
+//* bytes: puzzle-id(10) + source(8) + difficulty(1) + size(packed)
+//* + 256-char grid (room for 16x16; 9x9 puzzles just leave the grid
+//* tail blank).
+//PUZZIN   DD DSN=SUDOKU.DAILY.PUZZLES,DISP=SHR
+//* PUZZOUT holds one PUZZLE-RESULT per puzzle (copy PUZZRES), adding
+//* the RETURN-CODE, guess count and (for RETURN-CODE 1000/1100) the
+//* x/y of the offending square to every PUZZIN field.
+//PUZZOUT  DD DSN=SUDOKU.DAILY.SOLVED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=289,BLKSIZE=0)
+//* AUDITLOG holds one AUDIT-RECORD (copy AUDITREC) per cell placement
+//* made while solving, across every puzzle in this run: puzzle-id,
+//* a per-puzzle sequence number, the cell, the value placed, and
+//* whether it was forced by logic or guessed (with guess depth) -
+//* lets a disputed published solution be traced back on demand.
+//AUDITLOG DD DSN=SUDOKU.DAILY.AUDITLOG,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//* RUNSTATS holds one RUN-STATISTICS record (copy RUNSTAT) for the
+//* whole run: start/end time and puzzle count, for MDSSTATS.
+//RUNSTATS DD DSN=SUDOKU.DAILY.RUNSTATS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=22,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
