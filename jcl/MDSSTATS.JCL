@@ -0,0 +1,14 @@
+//MDSSTATS JOB (ACCT),'SUDOKU STATS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Slutrapport för gårdagens/dagens MDSBATCH-körning: fördelning per
+//* RETURN-CODE, gissnings-histogram per svårighetsgrad, och total
+//* körningstid. Körs som ett eget steg efter MDSBATCH (STEP1 i
+//* MDSBATCH.JCL), mot samma PUZZOUT/RUNSTATS som den precis skrev.
+//*
+//STEP1    EXEC PGM=MDSSTATS
+//STEPLIB  DD DSN=SUDOKU.LOADLIB,DISP=SHR
+//PUZZOUT  DD DSN=SUDOKU.DAILY.SOLVED,DISP=SHR
+//RUNSTATS DD DSN=SUDOKU.DAILY.RUNSTATS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
