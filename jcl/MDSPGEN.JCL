@@ -0,0 +1,23 @@
+//MDSPGEN  JOB (ACCT),'SUDOKU GENERATOR',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Genererar nya pussel ur kompletta lösta rutnät genom att hugga
+//* bort givna tal ett i taget och låta MDSMSDUS (i dess eget
+//* unikhetskontroll-läge) avgöra hur långt det går innan lösningen
+//* slutar vara unik.
+//*
+//STEP1    EXEC PGM=MDSPGEN
+//STEPLIB  DD DSN=SUDOKU.LOADLIB,DISP=SHR
+//* GENSEED holds one GEN-SEED-RECORD per seed (copy GENSEED), 277
+//* bytes: puzzle-id(10) + source(8) + target difficulty(1) +
+//* size(packed) + 256-char complete (no zeros) grid.
+//GENSEED  DD DSN=SUDOKU.GEN.SEEDGRIDS,DISP=SHR
+//* GENOUT holds one PUZZLE-RECORD per generated puzzle (copy
+//* PUZZREC) - the carved-down grid, ready to feed straight into
+//* MDSBATCH's PUZIN as the next day's load.
+//GENOUT   DD DSN=SUDOKU.GEN.NEWPUZZLES,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=277,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
