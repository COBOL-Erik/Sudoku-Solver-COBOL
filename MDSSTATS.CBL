@@ -0,0 +1,279 @@
+000100 identification division.
+000200 program-id. MDSSTATS.
+000300
+000400* Av Erik Weyler 2013-03
+000500
+000600* Slutrapport för en MDSBATCH-körning. Läser PUZZOUT (en
+000700* PUZZLE-RESULT per pussel, copy PUZZRES) och RUNSTATS (copy
+000800* RUNSTAT, skriven av MDSBATCH) och skriver ut en sammanfattning:
+000900* antal per RETURN-CODE, ett gissnings-histogram per
+001000* svårighetsgrad, och körningens totala tid.
+001100
+001200* JCL: se MDSSTATS.JCL
+001300
+001400 environment division.
+001500 configuration section.
+001600 special-names. decimal-point is comma.
+001700
+001800 input-output section.
+001900 file-control.
+002000     select stats-in assign to 'PUZZOUT'
+002100            organization is sequential
+002200            file status is ws-stats-in-status.
+002300     select run-stats     assign to 'RUNSTATS'
+002400            organization is sequential
+002500            file status is ws-run-stats-status.
+002600
+002700 data division.
+002800 file section.
+002900 fd  stats-in
+003000     recording mode is f.
+003100     copy PUZZRES.
+003200
+003300 fd  run-stats
+003400     recording mode is f.
+003500     copy RUNSTAT.
+003600
+003700 working-storage section.
+003800 01  ws-stats-in-status pic XX.
+003900     88 ws-stats-in-ok      value '00'.
+004000     88 ws-stats-in-eof     value '10'.
+004100 01  ws-run-stats-status    pic XX.
+004200     88 ws-run-stats-ok         value '00'.
+004300     88 ws-run-stats-eof        value '10'.
+004400
+004500 01  ws-done-reading        pic X value 'N'.
+004600     88 ws-no-more-results       value 'Y'.
+004700
+004800 01  ws-total-count         pic 9(6) comp-3 value zero.
+004900
+005000* Antal per RETURN-CODE, se MDSMSDUS:s RETURN-CODE-lista:
+005100 01  ws-rc-stats.
+005200     05 rc-count-0          pic 9(6) comp-3 value zero.
+005300     05 rc-count-100        pic 9(6) comp-3 value zero.
+005400     05 rc-count-200        pic 9(6) comp-3 value zero.
+005500     05 rc-count-1000       pic 9(6) comp-3 value zero.
+005600     05 rc-count-1100       pic 9(6) comp-3 value zero.
+005700     05 rc-count-3000       pic 9(6) comp-3 value zero.
+005800     05 rc-count-4000       pic 9(6) comp-3 value zero.
+005900     05 rc-count-other      pic 9(6) comp-3 value zero.
+006000
+006100* Gissnings-histogram per svårighetsgrad (E/M/H/X, se PUZZRES):
+006200 01  ws-difficulty-stats.
+006300     05 ds-entry occurs 4 times indexed by ds-ix.
+006400        10 ds-difficulty-code  pic X.
+006500        10 ds-puzzle-count     pic 9(6) comp-3 value zero.
+006600        10 ds-sum-of-guesses   pic 9(8) comp-3 value zero.
+006700* Antal lösta helt utan gissningar (ren logik):
+006800        10 ds-bucket-0         pic 9(6) comp-3 value zero.
+006900* 1-10, 11-50 resp. 51+ gissningar:
+007000        10 ds-bucket-low       pic 9(6) comp-3 value zero.
+007100        10 ds-bucket-mid       pic 9(6) comp-3 value zero.
+007200        10 ds-bucket-high      pic 9(6) comp-3 value zero.
+007300
+007400 01  ws-avg-guesses          pic 9(6)v99 comp-3.
+007500
+007600* Körningens start-/sluttid från RUNSTATS, uppdelad i HH/MM/SS:
+007700 01  ws-start-time.
+007800     05 ws-start-time-num    pic 9(8).
+007900     05 ws-start-parts redefines ws-start-time-num.
+008000        10 ws-start-hh       pic 99.
+008100        10 ws-start-mm       pic 99.
+008200        10 ws-start-ss       pic 99.
+008300        10 ws-start-hs       pic 99.
+008400 01  ws-end-time.
+008500     05 ws-end-time-num      pic 9(8).
+008600     05 ws-end-parts redefines ws-end-time-num.
+008700        10 ws-end-hh         pic 99.
+008800        10 ws-end-mm         pic 99.
+008900        10 ws-end-ss         pic 99.
+009000        10 ws-end-hs         pic 99.
+009100 01  ws-start-total-seconds pic 9(8) comp-3.
+009200 01  ws-end-total-seconds   pic 9(8) comp-3.
+009300 01  ws-elapsed-seconds     pic 9(8) comp-3 value zero.
+009400 01  ws-elapsed-hh          pic 9(4) comp-3.
+009500 01  ws-elapsed-mm          pic 99   comp-3.
+009600 01  ws-elapsed-ss          pic 99   comp-3.
+009700
+009800 procedure division.
+009900 a-main                                section.
+010000     perform z-open-files
+010100     perform zz-init-difficulty-stats
+010200
+010300     perform z-read-next-result
+010400     perform until ws-no-more-results
+010500        add 1 to ws-total-count
+010600        perform zz-tally-rc
+010650        if pr-return-code = 0
+010700           perform zz-tally-difficulty
+010750        end-if
+010800        perform z-read-next-result
+010900     end-perform
+011000
+011100     perform z-read-run-stats
+011200     perform zz-compute-elapsed
+011300     perform z-print-report
+011400     perform z-close-files
+011500     goback
+011600     .
+011700
+011800 z-open-files                          section.
+011900     open input stats-in
+011910     if not ws-stats-in-ok
+011920        display 'MDSSTATS: kan inte oppna PUZZOUT, status='
+011930           ws-stats-in-status
+011940        move 16 to RETURN-CODE
+011950        goback
+011960     end-if
+012000     open input run-stats
+012010     if not ws-run-stats-ok
+012020        display 'MDSSTATS: kan inte oppna RUNSTATS, status='
+012030           ws-run-stats-status
+012040        move 16 to RETURN-CODE
+012050        goback
+012060     end-if
+012100     .
+012200
+012300 z-read-next-result                    section.
+012400     read stats-in
+012500        at end set ws-no-more-results to true
+012600     end-read
+012650     if not ws-no-more-results and not ws-stats-in-ok
+012660        display 'MDSSTATS: fel vid lasning av PUZZOUT, status='
+012670           ws-stats-in-status
+012680        move 16 to RETURN-CODE
+012690        goback
+012695     end-if
+012700     .
+012800
+012900 z-read-run-stats                      section.
+013000     move zero to ws-start-time-num ws-end-time-num
+013100     read run-stats
+013200        at end display 'MDSSTATS: ingen RUNSTATS-post funnen'
+013300     end-read
+013350     if not ws-run-stats-eof and not ws-run-stats-ok
+013360        display 'MDSSTATS: fel vid lasning av RUNSTATS, status='
+013370           ws-run-stats-status
+013380        move 16 to RETURN-CODE
+013390        goback
+013395     end-if
+013400     if ws-run-stats-ok
+013500        move rs-start-time to ws-start-time-num
+013600        move rs-end-time   to ws-end-time-num
+013700     end-if
+013800     .
+013900
+014000* Räknar upp rätt RETURN-CODE-räknare för posten som just lästes:
+014100 zz-tally-rc                           section.
+014200     evaluate pr-return-code
+014300        when 0     add 1 to rc-count-0
+014400        when 100   add 1 to rc-count-100
+014500        when 200   add 1 to rc-count-200
+014600        when 1000  add 1 to rc-count-1000
+014700        when 1100  add 1 to rc-count-1100
+014800        when 3000  add 1 to rc-count-3000
+014900        when 4000  add 1 to rc-count-4000
+015000        when other add 1 to rc-count-other
+015100     end-evaluate
+015200     .
+015300
+015400* Räknar upp gissnings-histogrammet för postens svårighetsgrad.
+015450* Anropas bara för RC=0 (se a-main) - gissningsantalet är inte
+015460* meningsfullt för ett pussel som aldrig löstes:
+015500 zz-tally-difficulty                   section.
+015600     perform varying ds-ix from 1 by 1
+015700              until ds-ix > 4
+015800                 or ds-difficulty-code(ds-ix) = pr-difficulty
+015850        continue
+015900     end-perform
+016000     if ds-ix <= 4
+016100        add 1 to ds-puzzle-count(ds-ix)
+016200        add pr-nr-of-guesses to ds-sum-of-guesses(ds-ix)
+016300        evaluate true
+016400           when pr-nr-of-guesses = 0
+016500              add 1 to ds-bucket-0(ds-ix)
+016600           when pr-nr-of-guesses <= 10
+016700              add 1 to ds-bucket-low(ds-ix)
+016800           when pr-nr-of-guesses <= 50
+016900              add 1 to ds-bucket-mid(ds-ix)
+017000           when other
+017100              add 1 to ds-bucket-high(ds-ix)
+017200        end-evaluate
+017300     end-if
+017400     .
+017500
+017600* Svårighetsgraderna är ett stängt set (se 88-nivåerna i
+017650* PUZZRES) - initiera en tabellpost per kod, i samma ordning:
+017800 zz-init-difficulty-stats              section.
+017900     move 'E' to ds-difficulty-code(1)
+018000     move 'M' to ds-difficulty-code(2)
+018100     move 'H' to ds-difficulty-code(3)
+018200     move 'X' to ds-difficulty-code(4)
+018300     .
+018400
+018500* Räknar ut total körtid i sekunder utifrån RUNSTATS start-/
+018600* sluttid (HHMMSSss) - hanterar att körningen korsar midnatt:
+018700 zz-compute-elapsed                    section.
+018800     compute ws-start-total-seconds =
+018900        ws-start-hh * 3600 + ws-start-mm * 60 + ws-start-ss
+019000     compute ws-end-total-seconds =
+019100        ws-end-hh * 3600 + ws-end-mm * 60 + ws-end-ss
+019200     if ws-end-total-seconds >= ws-start-total-seconds
+019300        compute ws-elapsed-seconds =
+019400           ws-end-total-seconds - ws-start-total-seconds
+019500     else
+019600        compute ws-elapsed-seconds =
+019700           ws-end-total-seconds - ws-start-total-seconds + 86400
+019800     end-if
+019900     compute ws-elapsed-hh = ws-elapsed-seconds / 3600
+020000     compute ws-elapsed-mm =
+020100        (ws-elapsed-seconds - ws-elapsed-hh * 3600) / 60
+020200     compute ws-elapsed-ss =
+020300        ws-elapsed-seconds - ws-elapsed-hh * 3600
+020400                            - ws-elapsed-mm * 60
+020500     .
+020600
+020700 z-print-report                        section.
+020800     display '======================================'
+020900     display 'MDSSTATS - MDSBATCH-korning, sammanfattning'
+021000     display '======================================'
+021100     display 'Pussel behandlade totalt: ' ws-total-count
+021200     display ' '
+021300     display 'Fordelning per RETURN-CODE:'
+021400     display '  RC=0000 (lost)             ' rc-count-0
+021500     display '  RC=0100 (ingen losning)     ' rc-count-100
+021600     display '  RC=0200 (fastnade)          ' rc-count-200
+021700     display '  RC=1000 (ogiltigt tecken)   ' rc-count-1000
+021800     display '  RC=1100 (motsagande givna)  ' rc-count-1100
+021900     display '  RC=3000 (slut pa minne)     ' rc-count-3000
+022000     display '  RC=4000 (internt fel)       ' rc-count-4000
+022100     display '  ovrig RC                     ' rc-count-other
+022200     display ' '
+022300     display 'Gissnings-histogram per grad (losta pussel):'
+022400     perform varying ds-ix from 1 by 1 until ds-ix > 4
+022500        if ds-puzzle-count(ds-ix) > 0
+022600           if ds-sum-of-guesses(ds-ix) = 0
+022700              move 0 to ws-avg-guesses
+022800           else
+022900              compute ws-avg-guesses rounded =
+023000                 ds-sum-of-guesses(ds-ix) / ds-puzzle-count(ds-ix)
+023100           end-if
+023200           display '  ' ds-difficulty-code(ds-ix)
+023300              ': antal=' ds-puzzle-count(ds-ix)
+023400              ' snitt-gissningar=' ws-avg-guesses
+023500           display '      0 gissningar=' ds-bucket-0(ds-ix)
+023600              ' 1-10=' ds-bucket-low(ds-ix)
+023700              ' 11-50=' ds-bucket-mid(ds-ix)
+023800              ' 51+=' ds-bucket-high(ds-ix)
+023900        end-if
+024000     end-perform
+024100     display ' '
+024200     display 'Total korningstid: '
+024300        ws-elapsed-hh 'h ' ws-elapsed-mm 'm ' ws-elapsed-ss 's'
+024400     display '======================================'
+024500     .
+024600
+024700 z-close-files                         section.
+024800     close stats-in
+024900     close run-stats
+025000     .
