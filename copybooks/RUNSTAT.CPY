@@ -0,0 +1,11 @@
+000100* RUNSTAT - Batch run timing/volume record.
+000200* Written once per MDSBATCH run so MDSSTATS can report total
+000300* elapsed time alongside the RC/guess-count figures it tallies
+000400* from PUZZOUT. Times are HHMMSSss (hundredths), from ACCEPT
+000500* FROM TIME - see ws-start-time/ws-end-time in MDSBATCH.
+000600* Av Erik Weyler 2013-03
+000700
+000800 01  RUN-STATISTICS.
+000900     05 rs-start-time       pic 9(8).
+001000     05 rs-end-time         pic 9(8).
+001100     05 rs-puzzle-count     pic 9(6).
