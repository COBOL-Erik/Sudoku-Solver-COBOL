@@ -0,0 +1,25 @@
+000100* PUZZRES - Sudoku puzzle result record layout.
+000200* The PUZZLE-RECORD plus the outcome of a solve: the grid as
+000300* returned by MDSMSDUS (givens overwritten with the solution,
+000400* or left as submitted if no solution was found), the
+000500* RETURN-CODE from the call, and p-nr-of-guesses.
+000600* Av Erik Weyler 2013-03
+000700
+000800 01  PUZZLE-RESULT.
+000900     05 pr-puzzle-id        pic X(10).
+001000     05 pr-source-code      pic X(8).
+001100     05 pr-difficulty       pic X.
+001200        88 pr-diff-easy         value 'E'.
+001300        88 pr-diff-medium       value 'M'.
+001400        88 pr-diff-hard         value 'H'.
+001500        88 pr-diff-expert       value 'X'.
+001600     05 pr-sdu-size          pic 99 comp-3.
+001650* Rymmer upp till 16x16 (256 tecken); mindre sidlängder (t.ex.
+001660* 9x9=81) använder bara de första sdu-size**2 tecknen.
+001700     05 pr-sudoku-grid       pic X(256).
+001800     05 pr-return-code       pic 9(4).
+001900     05 pr-nr-of-guesses     pic 9(4).
+001950* Satta (annars 0) om pr-return-code är 1000 eller 1100: pekar ut
+001960* rutan med ogiltigt tecken resp. motsägande givna tal.
+001970     05 pr-validation-x      pic 99 comp-3.
+001980     05 pr-validation-y      pic 99 comp-3.
