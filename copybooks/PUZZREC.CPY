@@ -0,0 +1,19 @@
+000100* PUZZREC - Sudoku puzzle record layout.
+000200* Wraps the bare sudoku grid with the identifying info needed
+000300* to track a puzzle through the shop: which puzzle it is, where
+000400* it came from, and what difficulty it was bought/built as.
+000500* Av Erik Weyler 2013-03
+000600
+000700 01  PUZZLE-RECORD.
+000800     05 pz-puzzle-id        pic X(10).
+000900     05 pz-source-code      pic X(8).
+001000* t.ex. vilket pusselbok-förlag eller vilken leverantör:
+001100     05 pz-difficulty       pic X.
+001200        88 pz-diff-easy         value 'E'.
+001300        88 pz-diff-medium       value 'M'.
+001400        88 pz-diff-hard         value 'H'.
+001500        88 pz-diff-expert       value 'X'.
+001600     05 pz-sdu-size          pic 99 comp-3.
+001650* Rymmer upp till 16x16 (256 tecken); mindre sidlängder (t.ex.
+001660* 9x9=81) använder bara de första sdu-size**2 tecknen.
+001700     05 pz-sudoku-grid       pic X(256).
