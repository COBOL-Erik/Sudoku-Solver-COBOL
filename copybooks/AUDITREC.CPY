@@ -0,0 +1,19 @@
+000100* AUDITREC - Solve audit trail record layout.
+000200* One record per cell placement made while solving a puzzle:
+000300* which puzzle, the placement's sequence number within that
+000400* solve, the cell placed, the value placed, and whether it came
+000500* from find-first-lonely-candidate (logic) or make-guess (a
+000600* guess, with the guess-copy depth it was made at).
+000700* Av Erik Weyler 2013-03
+000800
+000900 01  AUDIT-RECORD.
+001000     05 ar-puzzle-id        pic X(10).
+001100     05 ar-seq              pic 9(6) comp-3.
+001200     05 ar-x                pic 99 comp-3.
+001300     05 ar-y                pic 99 comp-3.
+001400     05 ar-value            pic 99 comp-3.
+001500     05 ar-source           pic X.
+001600        88 ar-source-logic      value 'L'.
+001700        88 ar-source-guess      value 'G'.
+001800* Bara satt (annars 0) när ar-source = 'G':
+001900     05 ar-guess-depth      pic 9(4) comp-3.
