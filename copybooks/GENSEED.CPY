@@ -0,0 +1,23 @@
+000100* GENSEED - Complete-grid seed record for MDSPGEN.
+000200* Wraps a fully-filled, valid grid (no zeros) with the identity
+000300* and target-difficulty info needed to carve a new puzzle out of
+000400* it: MDSPGEN removes givens one at a time, calling back into
+000500* MDSMSDUS's own uniqueness-check mode (see p-check-uniqueness)
+000600* after each removal, and writes the result as a PUZZLE-RECORD
+000700* (copy PUZZREC) ready to feed straight into MDSBATCH.
+000800* Av Erik Weyler 2013-03
+000900
+001000 01  GEN-SEED-RECORD.
+001100     05 gs-puzzle-id        pic X(10).
+001200     05 gs-source-code      pic X(8).
+001300* Önskad svårighetsgrad - styr hur få ledtrådar MDSPGEN nöjer sig
+001400* med att ha kvar (se ws-min-givens-pct i MDSPGEN):
+001500     05 gs-difficulty       pic X.
+001600        88 gs-diff-easy         value 'E'.
+001700        88 gs-diff-medium       value 'M'.
+001800        88 gs-diff-hard         value 'H'.
+001900        88 gs-diff-expert       value 'X'.
+002000     05 gs-sdu-size          pic 99 comp-3.
+002100* Fullständigt löst rutnät (inga nollor) - samma 256-teckens
+002200* kapacitet som pz-sudoku-grid (PUZZREC) för upp till 16x16:
+002300     05 gs-complete-grid     pic X(256).
